@@ -0,0 +1,533 @@
+000010 IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. CALGEN.
+000030       AUTHOR. D-HARLAN.
+000040       INSTALLATION. FISCAL-SYSTEMS-DEVELOPMENT.
+000050       DATE-WRITTEN. 08/09/2026.
+000060       DATE-COMPILED.
+000070      *----------------------------------------------------------*
+000080      * MODIFICATION HISTORY.
+000090      *
+000100      * DATE       INIT  DESCRIPTION
+000110      * ---------- ----  --------------------------------------
+000120      * 08/09/2026 DH    ORIGINAL PROGRAM.  READS A LIST OF
+000130      *                  FISCAL YEARS, CALLS LEAP FOR EACH YEAR'S
+000140      *                  LEAP DETERMINATION, AND GENERATES A FULL
+000150      *                  YEAR OF CALENDAR MASTER RECORDS (365 OR
+000160      *                  366 ROWS) WITH JULIAN AND GREGORIAN
+000170      *                  DATES, DAY-OF-WEEK AND DAY-OF-YEAR, SO
+000180      *                  DOWNSTREAM JOBS STOP HAND-ROLLING DAY
+000190      *                  COUNTS.
+000200      * 08/09/2026 DH    ADDED A HEADER/TRAILER CONTROL REPORT
+000210      *                  SHOWING YEARS-IN, YEARS-OUT, THE
+000220      *                  LEAP-YEAR COUNT AND A HASH TOTAL OF THE
+000230      *                  YEARS PROCESSED, SO OPERATIONS CAN
+000240      *                  RECONCILE A RUN BEFORE THE CALENDAR
+000250      *                  MASTER FILE IS RELEASED TO DOWNSTREAM
+000260      *                  BILLING JOBS.
+000270      * 08/09/2026 DH    ADDED CHECKPOINT/RESTART SUPPORT.  A
+000280      *                  CHECKPOINT RECORD IS WRITTEN AFTER EACH
+000290      *                  YEAR IS GENERATED, AND A RESTART YEAR
+000300      *                  MAY BE PASSED IN THE EXEC PARM SO A
+000310      *                  RERUN SKIPS THE YEARS ALREADY COMPLETED.
+000320      * 08/09/2026 DH    ADDED THE MANUAL OVERRIDE FILE.  A YEAR
+000330      *                  FOUND ON THE OVERRIDE FILE HAS ITS LEAP
+000340      *                  FLAG FORCED TO THE OPERATIONS-MAINTAINED
+000350      *                  VALUE INSTEAD OF LEAP'S CALCULATED ONE,
+000360      *                  FOR SHORT FISCAL YEARS AND OTHER SPECIAL
+000370      *                  CASES THAT DO NOT FOLLOW THE PLAIN
+000380      *                  CALENDAR LEAP RULE.
+000390      * 08/09/2026 DH    OPENS CHECKPOINT-FILE OUTPUT ON A
+000400      *                  FRESH RUN AND EXTEND ONLY ON A RESTART,
+000410      *                  SO A NEW RUN NO LONGER APPENDS ONTO A
+000420      *                  PRIOR RUN'S CHECKPOINT RECORDS.  ADDED
+000430      *                  CM-REASON-CODE TO THE CALENDAR MASTER
+000440      *                  RECORD SO THE REASON BEHIND THE LEAP
+000450      *                  DETERMINATION SURVIVES ON THE PERSISTENT
+000460      *                  FILE, NOT JUST ON THE DISPOSABLE REPORT.
+000470      *                  ADDED FILE STATUS CHECKING AFTER EACH
+000480      *                  OPEN AND AFTER THE CALENDAR-MASTER AND
+000490      *                  CHECKPOINT-FILE WRITES, SO AN OUT-OF-
+000500      *                  SEQUENCE OR DUPLICATE YEAR CARD ABENDS
+000510      *                  THE STEP INSTEAD OF SILENTLY DROPPING
+000520      *                  RECORDS.
+000530      * 08/09/2026 DH    OVERRIDDEN YEARS NOW CARRY THEIR OWN
+000540      *                  OV-REASON-TEXT INTO WS-REASON-CODE
+000550      *                  INSTEAD OF A GENERIC LITERAL, SO THE
+000560      *                  REASON TRAIL DISTINGUISHES ONE
+000570      *                  OVERRIDDEN YEAR FROM ANOTHER.  A
+000580      *                  RESTART PARM THAT DOES NOT PARSE AS A
+000590      *                  4-DIGIT YEAR NOW ABENDS INSTEAD OF
+000600      *                  SILENTLY FALLING THROUGH TO A FRESH
+000610      *                  OUTPUT OPEN.  WIDENED ETL-EXCEPTION-
+000620      *                  COUNT TO MATCH WS-EXCEPTION-COUNT.
+000630      *----------------------------------------------------------*
+000640       ENVIRONMENT DIVISION.
+000650       CONFIGURATION SECTION.
+000660       SOURCE-COMPUTER. IBM-370.
+000670       OBJECT-COMPUTER. IBM-370.
+000680       INPUT-OUTPUT SECTION.
+000690       FILE-CONTROL.
+000700           SELECT YEAR-INPUT ASSIGN TO YEARIN
+000710               ORGANIZATION IS SEQUENTIAL
+000720               FILE STATUS IS FS-YEAR-INPUT.
+000730           SELECT CALENDAR-MASTER ASSIGN TO CALMSTR
+000740               ORGANIZATION IS INDEXED
+000750               ACCESS MODE IS SEQUENTIAL
+000760               RECORD KEY IS CM-KEY
+000770               FILE STATUS IS FS-CALENDAR-MASTER.
+000780           SELECT CONTROL-REPORT ASSIGN TO CTLRPT
+000790               ORGANIZATION IS SEQUENTIAL
+000800               FILE STATUS IS FS-CONTROL-REPORT.
+000810           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTOUT
+000820               ORGANIZATION IS SEQUENTIAL
+000830               FILE STATUS IS FS-CHECKPOINT-FILE.
+000840           SELECT OVERRIDE-FILE ASSIGN TO OVRDIN
+000850               ORGANIZATION IS INDEXED
+000860               ACCESS MODE IS RANDOM
+000870               RECORD KEY IS OV-YEAR
+000880               FILE STATUS IS FS-OVERRIDE-FILE.
+000890           SELECT EXCEPTION-REPORT ASSIGN TO EXCPTOUT
+000900               ORGANIZATION IS SEQUENTIAL
+000910               FILE STATUS IS FS-EXCEPTION-REPORT.
+000920       DATA DIVISION.
+000930       FILE SECTION.
+000940       FD  YEAR-INPUT
+000950           RECORDING MODE IS F.
+000960       01  YI-RECORD.
+000970           05  YI-YEAR                 PIC X(04).
+000980           05  FILLER                  PIC X(76).
+000990       FD  CALENDAR-MASTER.
+001000       COPY CALMSTR.
+001010       FD  CONTROL-REPORT
+001020           RECORDING MODE IS F.
+001030       01  CR-RECORD                   PIC X(80).
+001040       FD  CHECKPOINT-FILE
+001050           RECORDING MODE IS F.
+001060       01  CP-RECORD                   PIC X(80).
+001070       FD  OVERRIDE-FILE.
+001080       COPY OVRRIDE.
+001090       FD  EXCEPTION-REPORT
+001100           RECORDING MODE IS F.
+001110       01  ER-RECORD                   PIC X(80).
+001120       WORKING-STORAGE SECTION.
+001130       01  WS-SWITCHES.
+001140           05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+001150               88  WS-EOF-YES                     VALUE "Y".
+001160           05  WS-YEAR-VALID-SWITCH    PIC X(01) VALUE "Y".
+001170               88  WS-YEAR-IS-VALID                VALUE "Y".
+001180               88  WS-YEAR-IS-INVALID               VALUE "N".
+001190           05  WS-OVERRIDE-SWITCH      PIC X(01) VALUE "N".
+001200               88  WS-OVERRIDE-FOUND               VALUE "Y".
+001210               88  WS-OVERRIDE-NOT-FOUND           VALUE "N".
+001220       01  WS-FILE-STATUSES.
+001230           05  FS-YEAR-INPUT           PIC X(02) VALUE "00".
+001240           05  FS-CALENDAR-MASTER      PIC X(02) VALUE "00".
+001250           05  FS-CONTROL-REPORT       PIC X(02) VALUE "00".
+001260           05  FS-CHECKPOINT-FILE      PIC X(02) VALUE "00".
+001270           05  FS-OVERRIDE-FILE        PIC X(02) VALUE "00".
+001280           05  FS-EXCEPTION-REPORT     PIC X(02) VALUE "00".
+001290       01  WS-YEAR-LIMITS.
+001300           05  WS-YEAR-MINIMUM         PIC 9(04) VALUE 1000.
+001310           05  WS-YEAR-MAXIMUM         PIC 9(04) VALUE 9999.
+001320       01  WS-CONTROL-TOTALS.
+001330           05  WS-YEARS-IN-COUNT       PIC 9(07) COMP VALUE ZERO.
+001340           05  WS-YEARS-OUT-COUNT      PIC 9(07) COMP VALUE ZERO.
+001350           05  WS-LEAP-COUNT           PIC 9(07) COMP VALUE ZERO.
+001360           05  WS-HASH-TOTAL           PIC 9(09) COMP VALUE ZERO.
+001370           05  WS-RECORD-NUMBER        PIC 9(07) COMP VALUE ZERO.
+001380           05  WS-EXCEPTION-COUNT      PIC 9(07) COMP VALUE ZERO.
+001390       01  WS-RESTART-YEAR             PIC 9(04) VALUE ZERO.
+001400       01  WS-YEAR                     PIC 9(04).
+001410       01  WS-RESULT                   PIC 9(01).
+001420       01  WS-REASON-CODE              PIC X(20).
+001430       01  WS-DAYS-IN-YEAR             PIC 9(03).
+001440       01  WS-DAY-OF-YEAR              PIC 9(03).
+001450       01  WS-MONTH-INDEX              PIC 9(02) COMP.
+001460       01  WS-DAY-OF-MONTH             PIC 9(02).
+001470       01  WS-DAYS-REMAINING           PIC 9(03).
+001480       01  WS-DOW-INDEX                PIC 9(01) COMP.
+001490       01  WS-CENTURY-QUOTIENT         PIC 9(04) COMP.
+001500       01  WS-QUAD-QUOTIENT            PIC 9(07) COMP.
+001510       01  WS-QUAD400-QUOTIENT         PIC 9(07) COMP.
+001520       01  WS-TOTAL-DAYS               PIC 9(09) COMP.
+001530       01  WS-DAYS-IN-MONTH-TABLE.
+001540           05  WS-DAYS-IN-MONTH        PIC 9(02) OCCURS 12 TIMES.
+001550       01  WS-DOW-NAME-TABLE.
+001560           05  WS-DOW-NAME             PIC X(09) OCCURS 7 TIMES.
+001570       01  WS-CONTROL-HEADER-LINE.
+001580           05  FILLER                  PIC X(30)
+001590                   VALUE "CALGEN CONTROL REPORT - YEARS ".
+001600           05  FILLER                  PIC X(50) VALUE SPACES.
+001610       01  WS-CONTROL-TRAILER-LINE.
+001620           05  FILLER                  PIC X(14)
+001630                   VALUE "YEARS IN     -".
+001640           05  CT-YEARS-IN             PIC ZZZZZZ9.
+001650           05  FILLER                  PIC X(59) VALUE SPACES.
+001660       01  WS-CONTROL-TRAILER-LINE-2.
+001670           05  FILLER                  PIC X(14)
+001680                   VALUE "YEARS OUT    -".
+001690           05  CT-YEARS-OUT            PIC ZZZZZZ9.
+001700           05  FILLER                  PIC X(59) VALUE SPACES.
+001710       01  WS-CONTROL-TRAILER-LINE-3.
+001720           05  FILLER                  PIC X(14)
+001730                   VALUE "LEAP YEARS   -".
+001740           05  CT-LEAP-COUNT           PIC ZZZZZZ9.
+001750           05  FILLER                  PIC X(59) VALUE SPACES.
+001760       01  WS-CONTROL-TRAILER-LINE-4.
+001770           05  FILLER                  PIC X(14)
+001780                   VALUE "HASH TOTAL   -".
+001790           05  CT-HASH-TOTAL           PIC Z(08)9.
+001800           05  FILLER                  PIC X(57) VALUE SPACES.
+001810       01  WS-CHECKPOINT-LINE.
+001820           05  CP-YEAR                 PIC 9(04).
+001830           05  FILLER                  PIC X(02) VALUE SPACES.
+001840           05  CP-STATUS               PIC X(08) VALUE "COMPLETE".
+001850           05  FILLER                  PIC X(66) VALUE SPACES.
+001860       01  WS-EXCEPTION-LINE.
+001870           05  EL-LITERAL              PIC X(16)
+001880                   VALUE "INVALID YEAR - R".
+001890           05  EL-RECORD-NUMBER        PIC ZZZZZZ9.
+001900           05  FILLER                  PIC X(03) VALUE SPACES.
+001910           05  EL-YEAR-VALUE           PIC X(04).
+001920           05  FILLER                  PIC X(50) VALUE SPACES.
+001930       01  WS-EXCEPTION-TOTAL-LINE.
+001940           05  FILLER                  PIC X(21)
+001950                   VALUE "EXCEPTIONS REJECTED -".
+001960           05  ETL-EXCEPTION-COUNT     PIC ZZZZZZ9.
+001970           05  FILLER                  PIC X(52) VALUE SPACES.
+001980       01  WS-ABEND-FIELDS.
+001990           05  WS-ABEND-FILE-ID        PIC X(20).
+002000           05  WS-ABEND-STATUS         PIC X(02).
+002010       LINKAGE SECTION.
+002020       01  LK-PARM-AREA.
+002030           05  LK-PARM-LENGTH          PIC S9(04) COMP.
+002040           05  LK-PARM-TEXT            PIC X(80).
+002050       PROCEDURE DIVISION USING LK-PARM-AREA.
+002060       0000-MAINLINE.
+002070           PERFORM 1000-INITIALIZE
+002080               THRU 1000-EXIT
+002090           PERFORM 2000-PROCESS-YEAR
+002100               THRU 2000-EXIT
+002110               UNTIL WS-EOF-YES
+002120           PERFORM 8000-FINALIZE
+002130               THRU 8000-EXIT
+002140           STOP RUN.
+002150      *----------------------------------------------------------*
+002160      * 1000-INITIALIZE - OPEN FILES, LOAD CONSTANT TABLES AND
+002170      * PRIME THE READ.
+002180      *----------------------------------------------------------*
+002190       1000-INITIALIZE.
+002200           OPEN INPUT YEAR-INPUT
+002210           IF FS-YEAR-INPUT IS NOT EQUAL TO "00"
+002220               MOVE "YEAR-INPUT" TO WS-ABEND-FILE-ID
+002230               MOVE FS-YEAR-INPUT TO WS-ABEND-STATUS
+002240               PERFORM 9000-ABEND
+002250                   THRU 9000-EXIT
+002260           END-IF
+002270           IF LK-PARM-LENGTH IS GREATER THAN ZERO
+002280               IF LK-PARM-TEXT(1:4) IS NUMERIC
+002290                   MOVE LK-PARM-TEXT(1:4) TO WS-RESTART-YEAR
+002300               ELSE
+002310                   MOVE "RESTART-PARM" TO WS-ABEND-FILE-ID
+002320                   MOVE "90" TO WS-ABEND-STATUS
+002330                   PERFORM 9000-ABEND
+002340                       THRU 9000-EXIT
+002350               END-IF
+002360           END-IF
+002370           IF WS-RESTART-YEAR IS GREATER THAN ZERO
+002380               OPEN I-O CALENDAR-MASTER
+002390           ELSE
+002400               OPEN OUTPUT CALENDAR-MASTER
+002410           END-IF
+002420           IF FS-CALENDAR-MASTER IS NOT EQUAL TO "00"
+002430               MOVE "CALENDAR-MASTER" TO WS-ABEND-FILE-ID
+002440               MOVE FS-CALENDAR-MASTER TO WS-ABEND-STATUS
+002450               PERFORM 9000-ABEND
+002460                   THRU 9000-EXIT
+002470           END-IF
+002480           OPEN OUTPUT CONTROL-REPORT
+002490           IF FS-CONTROL-REPORT IS NOT EQUAL TO "00"
+002500               MOVE "CONTROL-REPORT" TO WS-ABEND-FILE-ID
+002510               MOVE FS-CONTROL-REPORT TO WS-ABEND-STATUS
+002520               PERFORM 9000-ABEND
+002530                   THRU 9000-EXIT
+002540           END-IF
+002550           OPEN OUTPUT EXCEPTION-REPORT
+002560           IF FS-EXCEPTION-REPORT IS NOT EQUAL TO "00"
+002570               MOVE "EXCEPTION-REPORT" TO WS-ABEND-FILE-ID
+002580               MOVE FS-EXCEPTION-REPORT TO WS-ABEND-STATUS
+002590               PERFORM 9000-ABEND
+002600                   THRU 9000-EXIT
+002610           END-IF
+002620           IF WS-RESTART-YEAR IS GREATER THAN ZERO
+002630               OPEN EXTEND CHECKPOINT-FILE
+002640           ELSE
+002650               OPEN OUTPUT CHECKPOINT-FILE
+002660           END-IF
+002670           IF FS-CHECKPOINT-FILE IS NOT EQUAL TO "00"
+002680               MOVE "CHECKPOINT-FILE" TO WS-ABEND-FILE-ID
+002690               MOVE FS-CHECKPOINT-FILE TO WS-ABEND-STATUS
+002700               PERFORM 9000-ABEND
+002710                   THRU 9000-EXIT
+002720           END-IF
+002730           OPEN INPUT OVERRIDE-FILE
+002740           IF FS-OVERRIDE-FILE IS NOT EQUAL TO "00"
+002750               MOVE "OVERRIDE-FILE" TO WS-ABEND-FILE-ID
+002760               MOVE FS-OVERRIDE-FILE TO WS-ABEND-STATUS
+002770               PERFORM 9000-ABEND
+002780                   THRU 9000-EXIT
+002790           END-IF
+002800           WRITE CR-RECORD FROM WS-CONTROL-HEADER-LINE
+002810           MOVE 31 TO WS-DAYS-IN-MONTH(1)
+002820           MOVE 28 TO WS-DAYS-IN-MONTH(2)
+002830           MOVE 31 TO WS-DAYS-IN-MONTH(3)
+002840           MOVE 30 TO WS-DAYS-IN-MONTH(4)
+002850           MOVE 31 TO WS-DAYS-IN-MONTH(5)
+002860           MOVE 30 TO WS-DAYS-IN-MONTH(6)
+002870           MOVE 31 TO WS-DAYS-IN-MONTH(7)
+002880           MOVE 31 TO WS-DAYS-IN-MONTH(8)
+002890           MOVE 30 TO WS-DAYS-IN-MONTH(9)
+002900           MOVE 31 TO WS-DAYS-IN-MONTH(10)
+002910           MOVE 30 TO WS-DAYS-IN-MONTH(11)
+002920           MOVE 31 TO WS-DAYS-IN-MONTH(12)
+002930           MOVE "MONDAY   " TO WS-DOW-NAME(1)
+002940           MOVE "TUESDAY  " TO WS-DOW-NAME(2)
+002950           MOVE "WEDNESDAY" TO WS-DOW-NAME(3)
+002960           MOVE "THURSDAY " TO WS-DOW-NAME(4)
+002970           MOVE "FRIDAY   " TO WS-DOW-NAME(5)
+002980           MOVE "SATURDAY " TO WS-DOW-NAME(6)
+002990           MOVE "SUNDAY   " TO WS-DOW-NAME(7)
+003000           PERFORM 3000-READ-YEAR-INPUT
+003010               THRU 3000-EXIT.
+003020       1000-EXIT.
+003030           EXIT.
+003040      *----------------------------------------------------------*
+003050      * 2000-PROCESS-YEAR - GENERATE ONE FISCAL YEAR OF CALENDAR
+003060      * MASTER RECORDS.
+003070      *----------------------------------------------------------*
+003080       2000-PROCESS-YEAR.
+003090           ADD 1 TO WS-YEARS-IN-COUNT
+003100           PERFORM 3500-VALIDATE-YEAR
+003110               THRU 3500-EXIT
+003120           IF WS-YEAR-IS-VALID
+003130               IF WS-RESTART-YEAR IS GREATER THAN ZERO
+003140                       AND WS-YEAR IS NOT GREATER THAN
+003150                           WS-RESTART-YEAR
+003160                   CONTINUE
+003170               ELSE
+003180                   CALL "LEAP" USING WS-YEAR, WS-RESULT,
+003190                       WS-REASON-CODE
+003200                   PERFORM 3700-CHECK-OVERRIDE
+003210                       THRU 3700-EXIT
+003220                   ADD 1 TO WS-YEARS-OUT-COUNT
+003230                   ADD WS-YEAR TO WS-HASH-TOTAL
+003240                   IF WS-RESULT IS EQUAL TO 1
+003250                       ADD 1 TO WS-LEAP-COUNT
+003260                   END-IF
+003270                   PERFORM 4000-SET-UP-YEAR
+003280                       THRU 4000-EXIT
+003290                   PERFORM 5000-GENERATE-DAY
+003300                       THRU 5000-EXIT
+003310                       VARYING WS-DAY-OF-YEAR FROM 1 BY 1
+003320                       UNTIL WS-DAY-OF-YEAR IS GREATER THAN
+003330                           WS-DAYS-IN-YEAR
+003340                   PERFORM 6000-WRITE-CHECKPOINT
+003350                       THRU 6000-EXIT
+003360               END-IF
+003370           ELSE
+003380               PERFORM 3600-LOG-EXCEPTION
+003390                   THRU 3600-EXIT
+003400           END-IF
+003410           PERFORM 3000-READ-YEAR-INPUT
+003420               THRU 3000-EXIT.
+003430       2000-EXIT.
+003440           EXIT.
+003450      *----------------------------------------------------------*
+003460      * 3000-READ-YEAR-INPUT - READ THE NEXT YEAR CARD.
+003470      *----------------------------------------------------------*
+003480       3000-READ-YEAR-INPUT.
+003490           READ YEAR-INPUT
+003500               AT END
+003510                   SET WS-EOF-YES TO TRUE
+003520           END-READ
+003530           IF NOT WS-EOF-YES
+003540               ADD 1 TO WS-RECORD-NUMBER
+003550           END-IF.
+003560       3000-EXIT.
+003570           EXIT.
+003580      *----------------------------------------------------------*
+003590      * 3500-VALIDATE-YEAR - REJECT NON-NUMERIC OR OUT-OF-RANGE
+003600      * YEAR CARDS SO ONE BAD CARD DOES NOT ABEND THE RUN.
+003610      *----------------------------------------------------------*
+003620       3500-VALIDATE-YEAR.
+003630           SET WS-YEAR-IS-VALID TO TRUE
+003640           IF YI-YEAR IS NOT NUMERIC
+003650               SET WS-YEAR-IS-INVALID TO TRUE
+003660           ELSE
+003670               MOVE YI-YEAR TO WS-YEAR
+003680               IF WS-YEAR IS LESS THAN WS-YEAR-MINIMUM
+003690                       OR WS-YEAR IS GREATER THAN WS-YEAR-MAXIMUM
+003700                   SET WS-YEAR-IS-INVALID TO TRUE
+003710               END-IF
+003720           END-IF.
+003730       3500-EXIT.
+003740           EXIT.
+003750      *----------------------------------------------------------*
+003760      * 3600-LOG-EXCEPTION - WRITE ONE REJECTED CARD TO THE
+003770      * EXCEPTION REPORT, IDENTIFIED BY ITS RECORD NUMBER.
+003780      *----------------------------------------------------------*
+003790       3600-LOG-EXCEPTION.
+003800           ADD 1 TO WS-EXCEPTION-COUNT
+003810           MOVE WS-RECORD-NUMBER TO EL-RECORD-NUMBER
+003820           MOVE YI-YEAR TO EL-YEAR-VALUE
+003830           WRITE ER-RECORD FROM WS-EXCEPTION-LINE.
+003840       3600-EXIT.
+003850           EXIT.
+003860      *----------------------------------------------------------*
+003870      * 3700-CHECK-OVERRIDE - LOOK THE YEAR UP ON THE OPERATIONS-
+003880      * MAINTAINED OVERRIDE FILE.  A YEAR FOUND THERE HAS ITS LEAP
+003890      * FLAG FORCED TO THE OVERRIDE VALUE INSTEAD OF LEAP'S
+003900      * CALCULATED ONE.
+003910      *----------------------------------------------------------*
+003920       3700-CHECK-OVERRIDE.
+003930           MOVE WS-YEAR TO OV-YEAR
+003940           READ OVERRIDE-FILE
+003950               INVALID KEY
+003960                   SET WS-OVERRIDE-NOT-FOUND TO TRUE
+003970               NOT INVALID KEY
+003980                   SET WS-OVERRIDE-FOUND TO TRUE
+003990                   IF OV-IS-LEAP-YEAR
+004000                       MOVE 1 TO WS-RESULT
+004010                   ELSE
+004020                       MOVE 0 TO WS-RESULT
+004030                   END-IF
+004040                   MOVE OV-REASON-TEXT TO WS-REASON-CODE
+004050           END-READ.
+004060       3700-EXIT.
+004070           EXIT.
+004080      *----------------------------------------------------------*
+004090      * 4000-SET-UP-YEAR - SET THE DAYS-IN-YEAR, ADJUST FEBRUARY
+004100      * FOR LEAP YEARS, AND DETERMINE THE DAY OF THE WEEK THAT
+004110      * JANUARY 1ST FALLS ON, USING THE PROLEPTIC GREGORIAN
+004120      * CALENDAR (0001-01-01 IS TAKEN AS A MONDAY).
+004130      *----------------------------------------------------------*
+004140       4000-SET-UP-YEAR.
+004150           IF WS-RESULT IS EQUAL TO 1
+004160               MOVE 366 TO WS-DAYS-IN-YEAR
+004170               MOVE 29 TO WS-DAYS-IN-MONTH(2)
+004180           ELSE
+004190               MOVE 365 TO WS-DAYS-IN-YEAR
+004200               MOVE 28 TO WS-DAYS-IN-MONTH(2)
+004210           END-IF
+004220           COMPUTE WS-QUAD-QUOTIENT = (WS-YEAR - 1) / 4
+004230           COMPUTE WS-CENTURY-QUOTIENT = (WS-YEAR - 1) / 100
+004240           COMPUTE WS-QUAD400-QUOTIENT = (WS-YEAR - 1) / 400
+004250           COMPUTE WS-TOTAL-DAYS =
+004260                   365 * (WS-YEAR - 1) + WS-QUAD-QUOTIENT
+004270                   - WS-CENTURY-QUOTIENT + WS-QUAD400-QUOTIENT
+004280           COMPUTE WS-DOW-INDEX =
+004290                   FUNCTION MOD(WS-TOTAL-DAYS, 7) + 1
+004300           MOVE 1 TO WS-MONTH-INDEX
+004310           MOVE 1 TO WS-DAY-OF-MONTH.
+004320       4000-EXIT.
+004330           EXIT.
+004340      *----------------------------------------------------------*
+004350      * 5000-GENERATE-DAY - BUILD AND WRITE ONE CALENDAR MASTER
+004360      * RECORD, THEN ADVANCE THE MONTH/DAY AND DAY-OF-WEEK
+004370      * COUNTERS TO THE NEXT CALENDAR DAY.
+004380      *----------------------------------------------------------*
+004390       5000-GENERATE-DAY.
+004400           MOVE WS-YEAR TO CM-YEAR
+004410           MOVE WS-MONTH-INDEX TO CM-MONTH
+004420           MOVE WS-DAY-OF-MONTH TO CM-DAY
+004430           MOVE WS-DAY-OF-YEAR TO CM-DAY-OF-YEAR
+004440           MOVE WS-DOW-INDEX TO CM-DAY-OF-WEEK
+004450           MOVE WS-DOW-NAME(WS-DOW-INDEX) TO CM-DAY-OF-WEEK-NAME
+004460           COMPUTE CM-GREGORIAN-DATE =
+004470                   (WS-YEAR * 10000) + (WS-MONTH-INDEX * 100)
+004480                   + WS-DAY-OF-MONTH
+004490           COMPUTE CM-JULIAN-DATE =
+004500                   (WS-YEAR * 1000) + WS-DAY-OF-YEAR
+004510           IF WS-RESULT IS EQUAL TO 1
+004520               SET CM-IS-LEAP-YEAR TO TRUE
+004530           ELSE
+004540               MOVE "N" TO CM-LEAP-YEAR-FLAG
+004550           END-IF
+004560           IF WS-OVERRIDE-FOUND
+004570               SET CM-IS-OVERRIDDEN TO TRUE
+004580           ELSE
+004590               MOVE "N" TO CM-OVERRIDE-FLAG
+004600           END-IF
+004610           MOVE WS-REASON-CODE TO CM-REASON-CODE
+004620           WRITE CALENDAR-MASTER-RECORD
+004630           IF FS-CALENDAR-MASTER IS NOT EQUAL TO "00"
+004640               MOVE "CALENDAR-MASTER" TO WS-ABEND-FILE-ID
+004650               MOVE FS-CALENDAR-MASTER TO WS-ABEND-STATUS
+004660               PERFORM 9000-ABEND
+004670                   THRU 9000-EXIT
+004680           END-IF
+004690           ADD 1 TO WS-DAY-OF-MONTH
+004700           COMPUTE WS-DAYS-REMAINING =
+004710                   WS-DAYS-IN-MONTH(WS-MONTH-INDEX)
+004720           IF WS-DAY-OF-MONTH IS GREATER THAN WS-DAYS-REMAINING
+004730               MOVE 1 TO WS-DAY-OF-MONTH
+004740               ADD 1 TO WS-MONTH-INDEX
+004750           END-IF
+004760           ADD 1 TO WS-DOW-INDEX
+004770           IF WS-DOW-INDEX IS GREATER THAN 7
+004780               MOVE 1 TO WS-DOW-INDEX
+004790           END-IF.
+004800       5000-EXIT.
+004810           EXIT.
+004820      *----------------------------------------------------------*
+004830      * 6000-WRITE-CHECKPOINT - RECORD THAT THIS YEAR COMPLETED
+004840      * SUCCESSFULLY, SO A RERUN CAN BE RESTARTED PAST IT.
+004850      *----------------------------------------------------------*
+004860       6000-WRITE-CHECKPOINT.
+004870           MOVE WS-YEAR TO CP-YEAR
+004880           WRITE CP-RECORD FROM WS-CHECKPOINT-LINE
+004890           IF FS-CHECKPOINT-FILE IS NOT EQUAL TO "00"
+004900               MOVE "CHECKPOINT-FILE" TO WS-ABEND-FILE-ID
+004910               MOVE FS-CHECKPOINT-FILE TO WS-ABEND-STATUS
+004920               PERFORM 9000-ABEND
+004930                   THRU 9000-EXIT
+004940           END-IF.
+004950       6000-EXIT.
+004960           EXIT.
+004970      *----------------------------------------------------------*
+004980      * 8000-FINALIZE - WRITE THE CONTROL TOTALS AND CLOSE THE
+004990      * FILES.
+005000      *----------------------------------------------------------*
+005010       8000-FINALIZE.
+005020           MOVE WS-YEARS-IN-COUNT TO CT-YEARS-IN
+005030           WRITE CR-RECORD FROM WS-CONTROL-TRAILER-LINE
+005040           MOVE WS-YEARS-OUT-COUNT TO CT-YEARS-OUT
+005050           WRITE CR-RECORD FROM WS-CONTROL-TRAILER-LINE-2
+005060           MOVE WS-LEAP-COUNT TO CT-LEAP-COUNT
+005070           WRITE CR-RECORD FROM WS-CONTROL-TRAILER-LINE-3
+005080           MOVE WS-HASH-TOTAL TO CT-HASH-TOTAL
+005090           WRITE CR-RECORD FROM WS-CONTROL-TRAILER-LINE-4
+005100           MOVE WS-EXCEPTION-COUNT TO ETL-EXCEPTION-COUNT
+005110           WRITE ER-RECORD FROM WS-EXCEPTION-TOTAL-LINE
+005120           CLOSE YEAR-INPUT
+005130           CLOSE CALENDAR-MASTER
+005140           CLOSE CHECKPOINT-FILE
+005150           CLOSE OVERRIDE-FILE
+005160           CLOSE CONTROL-REPORT
+005170           CLOSE EXCEPTION-REPORT.
+005180       8000-EXIT.
+005190           EXIT.
+005200      *----------------------------------------------------------*
+005210      * 9000-ABEND - DISPLAY THE FAILING FILE AND ITS STATUS CODE
+005220      * AND END THE RUN WITH A NON-ZERO RETURN CODE.  A FILE
+005230      * STATUS OTHER THAN "00" MEANS THE FILE COULD NOT BE
+005240      * OPENED OR WRITTEN AS EXPECTED AND THE RUN CANNOT BE
+005250      * TRUSTED TO CONTINUE.
+005260      *----------------------------------------------------------*
+005270       9000-ABEND.
+005280           DISPLAY "CALGEN ABEND - FILE " WS-ABEND-FILE-ID
+005290               " STATUS " WS-ABEND-STATUS
+005300           MOVE 16 TO RETURN-CODE
+005310           STOP RUN.
+005320       9000-EXIT.
+005330           EXIT.
