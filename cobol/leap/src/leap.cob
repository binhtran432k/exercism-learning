@@ -1,19 +1,86 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEAP.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-YEAR PIC 9(4).
-       01 WS-RESULT PIC 9.
-       PROCEDURE DIVISION.
-       ACCEPT WS-YEAR.
-       LEAP.
-       IF function mod(WS-YEAR, 4) IS EQUAL 0
-              AND (function mod(WS-YEAR, 100) IS NOT EQUAL 0
-              OR function mod(WS-YEAR, 400) IS EQUAL 0) THEN
-           MOVE 1 TO WS-RESULT
-       ELSE
-           MOVE 0 TO WS-RESULT
-       END-IF.
-       LEAP-EXIT.
-           EXIT.
+000010 IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. LEAP.
+000030       AUTHOR. D-HARLAN.
+000040       INSTALLATION. FISCAL-SYSTEMS-DEVELOPMENT.
+000050       DATE-WRITTEN. 01/05/1998.
+000060       DATE-COMPILED.
+000070      *----------------------------------------------------------*
+000080      * MODIFICATION HISTORY.
+000090      *
+000100      * DATE       INIT  DESCRIPTION
+000110      * ---------- ----  --------------------------------------
+000120      * 01/05/1998 DH    ORIGINAL PROGRAM - SINGLE YEAR ACCEPT.
+000130      * 08/09/2026 DH    ADDED BATCH MODE.  READS YEAR-INPUT
+000140      *                  FILE AND PRODUCES A YEAR/LEAP-FLAG
+000150      *                  REPORT PLUS A TOTAL LEAP-YEAR COUNT SO
+000160      *                  A FULL FISCAL RANGE RUNS IN ONE STEP.
+000170      * 08/09/2026 DH    ADDED INPUT VALIDATION.  NON-NUMERIC
+000180      *                  AND OUT-OF-RANGE YEAR CARDS ARE NOW
+000190      *                  WRITTEN TO AN EXCEPTION REPORT WITH THE
+000200      *                  RECORD NUMBER AND SKIPPED, RATHER THAN
+000210      *                  ABENDING THE STEP.
+000220      * 08/09/2026 DH    ADDED A REASON CODE ALONGSIDE THE LEAP
+000230      *                  FLAG SO THE REPORT SHOWS WHICH BRANCH
+000240      *                  OF THE RULE (DIV4-ONLY, CENTURY-EXCEPT,
+000250      *                  CENTURY-400-OVERRIDE) FIRED.
+000260      * 08/09/2026 DH    RESTRUCTURED AS A CALLABLE SUBPROGRAM.
+000270      *                  THE YEAR-INPUT FILE, VALIDATION AND
+000280      *                  REPORTING LOGIC MOVED TO THE NEW
+000290      *                  LEAPBAT BATCH DRIVER.  LEAP NOW DOES
+000300      *                  ONLY THE LEAP-YEAR DETERMINATION SO
+000310      *                  OTHER PROGRAMS CAN CALL IT INLINE.
+000320      *----------------------------------------------------------*
+000330       ENVIRONMENT DIVISION.
+000340       CONFIGURATION SECTION.
+000350       SOURCE-COMPUTER. IBM-370.
+000360       OBJECT-COMPUTER. IBM-370.
+000370       DATA DIVISION.
+000380       WORKING-STORAGE SECTION.
+000390       01  WS-REASON-CODE              PIC X(20).
+000400           88  WS-REASON-DIV4-ONLY
+000410               VALUE "DIV4-ONLY".
+000420           88  WS-REASON-CENTURY-EXCEPT
+000430               VALUE "CENTURY-EXCEPT".
+000440           88  WS-REASON-CENTURY-400
+000450               VALUE "CENTURY-400-OVERRIDE".
+000460           88  WS-REASON-NOT-DIV4
+000470               VALUE "NOT-DIV-BY-4".
+000480       LINKAGE SECTION.
+000490       01  LK-YEAR                     PIC 9(04).
+000500       01  LK-RESULT                   PIC 9(01).
+000510       01  LK-REASON-CODE              PIC X(20).
+000520       PROCEDURE DIVISION USING LK-YEAR, LK-RESULT,
+000530               LK-REASON-CODE.
+000540       0000-MAINLINE.
+000550           PERFORM 4000-CALCULATE-LEAP
+000560               THRU 4000-EXIT
+000570           MOVE WS-REASON-CODE TO LK-REASON-CODE
+000580           GOBACK.
+000590      *----------------------------------------------------------*
+000600      * 4000-CALCULATE-LEAP - APPLY THE STANDARD GREGORIAN LEAP
+000610      * YEAR RULE TO LK-YEAR AND RETURN LK-RESULT ALONG WITH A
+000620      * REASON CODE IDENTIFYING WHICH BRANCH OF THE RULE FIRED,
+000630      * SO A DISPUTED DETERMINATION CAN BE RECONCILED FROM THE
+000640      * CALLING PROGRAM'S OUTPUT WITHOUT RE-DERIVING THE LOGIC
+000650      * BY HAND.
+000660      *----------------------------------------------------------*
+000670       4000-CALCULATE-LEAP.
+000680           IF FUNCTION MOD(LK-YEAR, 4) IS NOT EQUAL TO 0
+000690               MOVE 0 TO LK-RESULT
+000700               SET WS-REASON-NOT-DIV4 TO TRUE
+000710           ELSE
+000720               IF FUNCTION MOD(LK-YEAR, 100) IS NOT EQUAL TO 0
+000730                   MOVE 1 TO LK-RESULT
+000740                   SET WS-REASON-DIV4-ONLY TO TRUE
+000750               ELSE
+000760                   IF FUNCTION MOD(LK-YEAR, 400) IS EQUAL TO 0
+000770                       MOVE 1 TO LK-RESULT
+000780                       SET WS-REASON-CENTURY-400 TO TRUE
+000790                   ELSE
+000800                       MOVE 0 TO LK-RESULT
+000810                       SET WS-REASON-CENTURY-EXCEPT TO TRUE
+000820                   END-IF
+000830               END-IF
+000840           END-IF.
+000850       4000-EXIT.
+000860           EXIT.
