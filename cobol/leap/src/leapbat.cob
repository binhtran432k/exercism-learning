@@ -0,0 +1,235 @@
+000010 IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. LEAPBAT.
+000030       AUTHOR. D-HARLAN.
+000040       INSTALLATION. FISCAL-SYSTEMS-DEVELOPMENT.
+000050       DATE-WRITTEN. 08/09/2026.
+000060       DATE-COMPILED.
+000070      *----------------------------------------------------------*
+000080      * MODIFICATION HISTORY.
+000090      *
+000100      * DATE       INIT  DESCRIPTION
+000110      * ---------- ----  --------------------------------------
+000120      * 08/09/2026 DH    ORIGINAL PROGRAM.  SPLIT OUT OF LEAP WHEN
+000130      *                  LEAP WAS RESTRUCTURED AS A CALLABLE
+000140      *                  SUBPROGRAM.  OWNS THE YEAR-INPUT FILE,
+000150      *                  INPUT VALIDATION, EXCEPTION REPORTING AND
+000160      *                  THE YEAR/LEAP-FLAG REPORT, CALLING LEAP
+000170      *                  ONCE PER YEAR FOR THE DETERMINATION AND
+000180      *                  REASON CODE.
+000190      * 08/09/2026 DH    ADDED FILE STATUS CHECKING AFTER EACH
+000200      *                  OPEN.  A FAILED OPEN NOW ABENDS THE
+000210      *                  STEP INSTEAD OF RUNNING AGAINST A FILE
+000220      *                  THAT NEVER CAME UP.
+000230      *----------------------------------------------------------*
+000240       ENVIRONMENT DIVISION.
+000250       CONFIGURATION SECTION.
+000260       SOURCE-COMPUTER. IBM-370.
+000270       OBJECT-COMPUTER. IBM-370.
+000280       INPUT-OUTPUT SECTION.
+000290       FILE-CONTROL.
+000300           SELECT YEAR-INPUT ASSIGN TO YEARIN
+000310               ORGANIZATION IS SEQUENTIAL
+000320               FILE STATUS IS FS-YEAR-INPUT.
+000330           SELECT YEAR-REPORT ASSIGN TO YEAROUT
+000340               ORGANIZATION IS SEQUENTIAL
+000350               FILE STATUS IS FS-YEAR-REPORT.
+000360           SELECT EXCEPTION-REPORT ASSIGN TO EXCPTOUT
+000370               ORGANIZATION IS SEQUENTIAL
+000380               FILE STATUS IS FS-EXCEPTION-REPORT.
+000390       DATA DIVISION.
+000400       FILE SECTION.
+000410       FD  YEAR-INPUT
+000420           RECORDING MODE IS F.
+000430       01  YI-RECORD.
+000440           05  YI-YEAR                 PIC X(04).
+000450           05  FILLER                  PIC X(76).
+000460       FD  YEAR-REPORT
+000470           RECORDING MODE IS F.
+000480       01  YR-RECORD                   PIC X(80).
+000490       FD  EXCEPTION-REPORT
+000500           RECORDING MODE IS F.
+000510       01  ER-RECORD                   PIC X(80).
+000520       WORKING-STORAGE SECTION.
+000530       01  WS-SWITCHES.
+000540           05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000550               88  WS-EOF-YES                     VALUE "Y".
+000560           05  WS-YEAR-VALID-SWITCH    PIC X(01) VALUE "Y".
+000570               88  WS-YEAR-IS-VALID                VALUE "Y".
+000580               88  WS-YEAR-IS-INVALID               VALUE "N".
+000590       01  WS-FILE-STATUSES.
+000600           05  FS-YEAR-INPUT           PIC X(02) VALUE "00".
+000610           05  FS-YEAR-REPORT          PIC X(02) VALUE "00".
+000620           05  FS-EXCEPTION-REPORT     PIC X(02) VALUE "00".
+000630       01  WS-ABEND-FIELDS.
+000640           05  WS-ABEND-FILE-ID        PIC X(20).
+000650           05  WS-ABEND-STATUS         PIC X(02).
+000660       01  WS-COUNTERS.
+000670           05  WS-LEAP-COUNT           PIC 9(05) COMP VALUE ZERO.
+000680           05  WS-RECORD-NUMBER        PIC 9(07) COMP VALUE ZERO.
+000690           05  WS-EXCEPTION-COUNT      PIC 9(05) COMP VALUE ZERO.
+000700       01  WS-YEAR-LIMITS.
+000710           05  WS-YEAR-MINIMUM         PIC 9(04) VALUE 1000.
+000720           05  WS-YEAR-MAXIMUM         PIC 9(04) VALUE 9999.
+000730       01  WS-YEAR                     PIC 9(04).
+000740       01  WS-RESULT                   PIC 9(01).
+000750       01  WS-REASON-CODE              PIC X(20).
+000760       01  WS-REPORT-LINE.
+000770           05  RL-YEAR                 PIC 9(04).
+000780           05  FILLER                  PIC X(03) VALUE SPACES.
+000790           05  RL-FLAG                 PIC X(11).
+000800           05  FILLER                  PIC X(02) VALUE SPACES.
+000810           05  RL-REASON-CODE          PIC X(20).
+000820           05  FILLER                  PIC X(40) VALUE SPACES.
+000830       01  WS-TOTAL-LINE.
+000840           05  FILLER                  PIC X(19)
+000850                   VALUE "TOTAL LEAP YEARS - ".
+000860           05  TL-LEAP-COUNT           PIC ZZZZ9.
+000870           05  FILLER                  PIC X(56) VALUE SPACES.
+000880       01  WS-EXCEPTION-LINE.
+000890           05  EL-LITERAL              PIC X(16)
+000900                   VALUE "INVALID YEAR - R".
+000910           05  EL-RECORD-NUMBER        PIC ZZZZZZ9.
+000920           05  FILLER                  PIC X(03) VALUE SPACES.
+000930           05  EL-YEAR-VALUE           PIC X(04).
+000940           05  FILLER                  PIC X(50) VALUE SPACES.
+000950       01  WS-EXCEPTION-TOTAL-LINE.
+000960           05  FILLER                  PIC X(21)
+000970                   VALUE "EXCEPTIONS REJECTED -".
+000980           05  ETL-EXCEPTION-COUNT     PIC ZZZZ9.
+000990           05  FILLER                  PIC X(54) VALUE SPACES.
+001000       PROCEDURE DIVISION.
+001010       0000-MAINLINE.
+001020           PERFORM 1000-INITIALIZE
+001030               THRU 1000-EXIT
+001040           PERFORM 2000-PROCESS-YEAR
+001050               THRU 2000-EXIT
+001060               UNTIL WS-EOF-YES
+001070           PERFORM 8000-FINALIZE
+001080               THRU 8000-EXIT
+001090           STOP RUN.
+001100      *----------------------------------------------------------*
+001110      * 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+001120      *----------------------------------------------------------*
+001130       1000-INITIALIZE.
+001140           OPEN INPUT YEAR-INPUT
+001150           IF FS-YEAR-INPUT IS NOT EQUAL TO "00"
+001160               MOVE "YEAR-INPUT" TO WS-ABEND-FILE-ID
+001170               MOVE FS-YEAR-INPUT TO WS-ABEND-STATUS
+001180               PERFORM 9000-ABEND
+001190                   THRU 9000-EXIT
+001200           END-IF
+001210           OPEN OUTPUT YEAR-REPORT
+001220           IF FS-YEAR-REPORT IS NOT EQUAL TO "00"
+001230               MOVE "YEAR-REPORT" TO WS-ABEND-FILE-ID
+001240               MOVE FS-YEAR-REPORT TO WS-ABEND-STATUS
+001250               PERFORM 9000-ABEND
+001260                   THRU 9000-EXIT
+001270           END-IF
+001280           OPEN OUTPUT EXCEPTION-REPORT
+001290           IF FS-EXCEPTION-REPORT IS NOT EQUAL TO "00"
+001300               MOVE "EXCEPTION-REPORT" TO WS-ABEND-FILE-ID
+001310               MOVE FS-EXCEPTION-REPORT TO WS-ABEND-STATUS
+001320               PERFORM 9000-ABEND
+001330                   THRU 9000-EXIT
+001340           END-IF
+001350           PERFORM 3000-READ-YEAR-INPUT
+001360               THRU 3000-EXIT.
+001370       1000-EXIT.
+001380           EXIT.
+001390      *----------------------------------------------------------*
+001400      * 2000-PROCESS-YEAR - VALIDATE ONE FISCAL YEAR CARD, THEN
+001410      * CALL LEAP FOR THE DETERMINATION AND WRITE THE DETAIL
+001420      * LINE, OR LOG AN EXCEPTION AND CONTINUE WITH THE NEXT
+001430      * CARD.
+001440      *----------------------------------------------------------*
+001450       2000-PROCESS-YEAR.
+001460           PERFORM 3500-VALIDATE-YEAR
+001470               THRU 3500-EXIT
+001480           IF WS-YEAR-IS-VALID
+001490               CALL "LEAP" USING WS-YEAR, WS-RESULT,
+001500                   WS-REASON-CODE
+001510               MOVE WS-YEAR TO RL-YEAR
+001520               IF WS-RESULT IS EQUAL TO 1
+001530                   MOVE "LEAP YEAR" TO RL-FLAG
+001540                   ADD 1 TO WS-LEAP-COUNT
+001550               ELSE
+001560                   MOVE "NOT LEAP" TO RL-FLAG
+001570               END-IF
+001580               MOVE WS-REASON-CODE TO RL-REASON-CODE
+001590               WRITE YR-RECORD FROM WS-REPORT-LINE
+001600           ELSE
+001610               PERFORM 3600-LOG-EXCEPTION
+001620                   THRU 3600-EXIT
+001630           END-IF
+001640           PERFORM 3000-READ-YEAR-INPUT
+001650               THRU 3000-EXIT.
+001660       2000-EXIT.
+001670           EXIT.
+001680      *----------------------------------------------------------*
+001690      * 3000-READ-YEAR-INPUT - READ THE NEXT YEAR CARD.
+001700      *----------------------------------------------------------*
+001710       3000-READ-YEAR-INPUT.
+001720           READ YEAR-INPUT
+001730               AT END
+001740                   SET WS-EOF-YES TO TRUE
+001750           END-READ
+001760           IF NOT WS-EOF-YES
+001770               ADD 1 TO WS-RECORD-NUMBER
+001780           END-IF.
+001790       3000-EXIT.
+001800           EXIT.
+001810      *----------------------------------------------------------*
+001820      * 3500-VALIDATE-YEAR - REJECT NON-NUMERIC OR OUT-OF-RANGE
+001830      * YEAR CARDS SO ONE BAD CARD DOES NOT ABEND THE RUN.
+001840      *----------------------------------------------------------*
+001850       3500-VALIDATE-YEAR.
+001860           SET WS-YEAR-IS-VALID TO TRUE
+001870           IF YI-YEAR IS NOT NUMERIC
+001880               SET WS-YEAR-IS-INVALID TO TRUE
+001890           ELSE
+001900               MOVE YI-YEAR TO WS-YEAR
+001910               IF WS-YEAR IS LESS THAN WS-YEAR-MINIMUM
+001920                       OR WS-YEAR IS GREATER THAN WS-YEAR-MAXIMUM
+001930                   SET WS-YEAR-IS-INVALID TO TRUE
+001940               END-IF
+001950           END-IF.
+001960       3500-EXIT.
+001970           EXIT.
+001980      *----------------------------------------------------------*
+001990      * 3600-LOG-EXCEPTION - WRITE ONE REJECTED CARD TO THE
+002000      * EXCEPTION REPORT, IDENTIFIED BY ITS RECORD NUMBER.
+002010      *----------------------------------------------------------*
+002020       3600-LOG-EXCEPTION.
+002030           ADD 1 TO WS-EXCEPTION-COUNT
+002040           MOVE WS-RECORD-NUMBER TO EL-RECORD-NUMBER
+002050           MOVE YI-YEAR TO EL-YEAR-VALUE
+002060           WRITE ER-RECORD FROM WS-EXCEPTION-LINE.
+002070       3600-EXIT.
+002080           EXIT.
+002090      *----------------------------------------------------------*
+002100      * 8000-FINALIZE - WRITE THE TOTAL LINES AND CLOSE THE FILES.
+002110      *----------------------------------------------------------*
+002120       8000-FINALIZE.
+002130           MOVE WS-LEAP-COUNT TO TL-LEAP-COUNT
+002140           WRITE YR-RECORD FROM WS-TOTAL-LINE
+002150           MOVE WS-EXCEPTION-COUNT TO ETL-EXCEPTION-COUNT
+002160           WRITE ER-RECORD FROM WS-EXCEPTION-TOTAL-LINE
+002170           CLOSE YEAR-INPUT
+002180           CLOSE YEAR-REPORT
+002190           CLOSE EXCEPTION-REPORT.
+002200       8000-EXIT.
+002210           EXIT.
+002220      *----------------------------------------------------------*
+002230      * 9000-ABEND - DISPLAY THE FAILING FILE AND ITS STATUS CODE
+002240      * AND END THE RUN WITH A NON-ZERO RETURN CODE.  A FILE
+002250      * STATUS OTHER THAN "00" MEANS THE FILE COULD NOT BE
+002260      * OPENED AS EXPECTED AND THE RUN CANNOT BE TRUSTED TO
+002270      * CONTINUE.
+002280      *----------------------------------------------------------*
+002290       9000-ABEND.
+002300           DISPLAY "LEAPBAT ABEND - FILE " WS-ABEND-FILE-ID
+002310               " STATUS " WS-ABEND-STATUS
+002320           MOVE 16 TO RETURN-CODE
+002330           STOP RUN.
+002340       9000-EXIT.
+002350           EXIT.
