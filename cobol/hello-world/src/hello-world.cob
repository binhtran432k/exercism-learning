@@ -1,9 +1,134 @@
-      *Sample COBOL program
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-RESULT  PIC X(14).
-       PROCEDURE DIVISION.
-       HELLO-WORLD.
-           MOVE "Hello, World!" TO WS-RESULT.
+000010 IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. HELLO-WORLD.
+000030       AUTHOR. D-HARLAN.
+000040       INSTALLATION. FISCAL-SYSTEMS-DEVELOPMENT.
+000050       DATE-WRITTEN. 01/03/1998.
+000060       DATE-COMPILED.
+000070      *----------------------------------------------------------*
+000080      * MODIFICATION HISTORY.
+000090      *
+000100      * DATE       INIT  DESCRIPTION
+000110      * ---------- ----  --------------------------------------
+000120      * 01/03/1998 DH    ORIGINAL PROGRAM.  SAMPLE "HELLO, WORLD"
+000130      *                  STEP USED TO PROVE OUT A NEW JOB STREAM.
+000140      * 08/09/2026 DH    TURNED INTO A REAL STARTUP STEP.  PRINTS
+000150      *                  THE JOB NAME, RUN DATE/TIME AND THE
+000160      *                  OPERATOR/SUBMITTER ID PASSED IN THE EXEC
+000170      *                  PARM, AND APPENDS THE SAME INFORMATION
+000180      *                  AS A RECORD ON THE SYSLOG FILE SO EVERY
+000190      *                  BATCH STREAM LEAVES A STARTUP AUDIT
+000200      *                  TRAIL INSTEAD OF NOTHING.
+000210      * 08/09/2026 DH    ADDED FILE STATUS CHECKING AFTER THE
+000220      *                  SYSLOG OPEN AND WRITE.  A FAILURE NOW
+000230      *                  ABENDS THE STEP INSTEAD OF LEAVING THE
+000240      *                  RUN LOG SILENTLY INCOMPLETE.
+000250      *----------------------------------------------------------*
+000260       ENVIRONMENT DIVISION.
+000270       CONFIGURATION SECTION.
+000280       SOURCE-COMPUTER. IBM-370.
+000290       OBJECT-COMPUTER. IBM-370.
+000300       INPUT-OUTPUT SECTION.
+000310       FILE-CONTROL.
+000320           SELECT SYSLOG-FILE ASSIGN TO SYSLOG
+000330               ORGANIZATION IS SEQUENTIAL
+000340               FILE STATUS IS FS-SYSLOG-FILE.
+000350       DATA DIVISION.
+000360       FILE SECTION.
+000370       FD  SYSLOG-FILE
+000380           RECORDING MODE IS F.
+000390       01  SL-RECORD                   PIC X(80).
+000400       WORKING-STORAGE SECTION.
+000410       01  WS-FILE-STATUSES.
+000420           05  FS-SYSLOG-FILE          PIC X(02) VALUE "00".
+000430       01  WS-ABEND-FIELDS.
+000440           05  WS-ABEND-FILE-ID        PIC X(20).
+000450           05  WS-ABEND-STATUS         PIC X(02).
+000460       01  WS-JOB-NAME                 PIC X(08) VALUE "HELLOWLD".
+000470       01  WS-OPERATOR-ID              PIC X(08).
+000480       01  WS-RUN-DATE                 PIC 9(06).
+000490       01  WS-RUN-TIME                 PIC 9(08).
+000500       01  WS-SYSLOG-LINE.
+000510           05  SL-JOB-NAME             PIC X(08).
+000520           05  FILLER                  PIC X(02) VALUE SPACES.
+000530           05  SL-RUN-DATE             PIC 9(06).
+000540           05  FILLER                  PIC X(02) VALUE SPACES.
+000550           05  SL-RUN-TIME             PIC 9(08).
+000560           05  FILLER                  PIC X(02) VALUE SPACES.
+000570           05  SL-OPERATOR-ID          PIC X(08).
+000580           05  FILLER                  PIC X(44) VALUE SPACES.
+000590       LINKAGE SECTION.
+000600       01  LK-PARM-AREA.
+000610           05  LK-PARM-LENGTH          PIC S9(04) COMP.
+000620           05  LK-PARM-TEXT            PIC X(80).
+000630       PROCEDURE DIVISION USING LK-PARM-AREA.
+000640       0000-MAINLINE.
+000650           PERFORM 1000-INITIALIZE
+000660               THRU 1000-EXIT
+000670           PERFORM 2000-LOG-STARTUP
+000680               THRU 2000-EXIT
+000690           PERFORM 8000-FINALIZE
+000700               THRU 8000-EXIT
+000710           STOP RUN.
+000720      *----------------------------------------------------------*
+000730      * 1000-INITIALIZE - GET THE RUN DATE/TIME AND PULL THE
+000740      * OPERATOR/SUBMITTER ID OUT OF THE EXEC PARM, IF ONE WAS
+000750      * PASSED, AND OPEN THE RUN LOG.
+000760      *----------------------------------------------------------*
+000770       1000-INITIALIZE.
+000780           OPEN EXTEND SYSLOG-FILE
+000790           IF FS-SYSLOG-FILE IS NOT EQUAL TO "00"
+000800               MOVE "SYSLOG-FILE" TO WS-ABEND-FILE-ID
+000810               MOVE FS-SYSLOG-FILE TO WS-ABEND-STATUS
+000820               PERFORM 9000-ABEND
+000830                   THRU 9000-EXIT
+000840           END-IF
+000850           ACCEPT WS-RUN-DATE FROM DATE
+000860           ACCEPT WS-RUN-TIME FROM TIME
+000870           IF LK-PARM-LENGTH IS GREATER THAN ZERO
+000880               MOVE LK-PARM-TEXT(1:8) TO WS-OPERATOR-ID
+000890           ELSE
+000900               MOVE "UNKNOWN " TO WS-OPERATOR-ID
+000910           END-IF.
+000920       1000-EXIT.
+000930           EXIT.
+000940      *----------------------------------------------------------*
+000950      * 2000-LOG-STARTUP - DISPLAY THE STARTUP LINE TO SYSOUT AND
+000960      * APPEND THE SAME INFORMATION TO THE SYSLOG FILE.
+000970      *----------------------------------------------------------*
+000980       2000-LOG-STARTUP.
+000990           DISPLAY "JOB " WS-JOB-NAME " STARTED " WS-RUN-DATE
+001000               " " WS-RUN-TIME " SUBMITTED BY " WS-OPERATOR-ID
+001010           MOVE WS-JOB-NAME TO SL-JOB-NAME
+001020           MOVE WS-RUN-DATE TO SL-RUN-DATE
+001030           MOVE WS-RUN-TIME TO SL-RUN-TIME
+001040           MOVE WS-OPERATOR-ID TO SL-OPERATOR-ID
+001050           WRITE SL-RECORD FROM WS-SYSLOG-LINE
+001060           IF FS-SYSLOG-FILE IS NOT EQUAL TO "00"
+001070               MOVE "SYSLOG-FILE" TO WS-ABEND-FILE-ID
+001080               MOVE FS-SYSLOG-FILE TO WS-ABEND-STATUS
+001090               PERFORM 9000-ABEND
+001100                   THRU 9000-EXIT
+001110           END-IF.
+001120       2000-EXIT.
+001130           EXIT.
+001140      *----------------------------------------------------------*
+001150      * 8000-FINALIZE - CLOSE THE RUN LOG.
+001160      *----------------------------------------------------------*
+001170       8000-FINALIZE.
+001180           CLOSE SYSLOG-FILE.
+001190       8000-EXIT.
+001200           EXIT.
+001210      *----------------------------------------------------------*
+001220      * 9000-ABEND - DISPLAY THE FAILING FILE AND ITS STATUS CODE
+001230      * AND END THE RUN WITH A NON-ZERO RETURN CODE.  A FILE
+001240      * STATUS OTHER THAN "00" MEANS THE FILE COULD NOT BE
+001250      * OPENED OR WRITTEN AS EXPECTED AND THE RUN CANNOT BE
+001260      * TRUSTED TO CONTINUE.
+001270      *----------------------------------------------------------*
+001280       9000-ABEND.
+001290           DISPLAY "HELLO-WORLD ABEND - FILE " WS-ABEND-FILE-ID
+001300               " STATUS " WS-ABEND-STATUS
+001310           MOVE 16 TO RETURN-CODE
+001320           STOP RUN.
+001330       9000-EXIT.
+001340           EXIT.
