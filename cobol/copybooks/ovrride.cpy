@@ -0,0 +1,16 @@
+000010      *----------------------------------------------------------*
+000020      * OVRRIDE - FISCAL-YEAR LEAP OVERRIDE RECORD LAYOUT.
+000030      *
+000040      * ONE RECORD PER FISCAL YEAR THAT DOES NOT FOLLOW THE PLAIN
+000050      * CALENDAR LEAP RULE (SHORT FISCAL YEARS, 53-WEEK RETAIL
+000060      * CALENDARS, ETC.).  MAINTAINED BY OPERATIONS AND KEYED BY
+000070      * YEAR SO THE CALENDAR GENERATOR CAN LOOK ONE UP BEFORE IT
+000080      * TRUSTS LEAP'S CALCULATED FLAG FOR THAT YEAR.
+000090      *----------------------------------------------------------*
+000100       01  OVERRIDE-RECORD.
+000110           05  OV-YEAR                 PIC 9(04).
+000120           05  OV-LEAP-FLAG            PIC X(01).
+000130               88  OV-IS-LEAP-YEAR         VALUE "Y".
+000140               88  OV-IS-NOT-LEAP-YEAR     VALUE "N".
+000150           05  OV-REASON-TEXT          PIC X(20).
+000160           05  FILLER                  PIC X(55).
