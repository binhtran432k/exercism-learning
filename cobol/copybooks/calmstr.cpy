@@ -0,0 +1,29 @@
+000010      *----------------------------------------------------------*
+000020      * CALMSTR - CALENDAR MASTER RECORD LAYOUT.
+000030      *
+000040      * ONE OCCURRENCE PER CALENDAR DAY.  SHARED BY THE FISCAL
+000050      * CALENDAR GENERATOR (CALGEN) AND BY DOWNSTREAM PROGRAMS
+000060      * THAT READ THE CALENDAR MASTER FILE (BILLING CYCLE DATING,
+000070      * INTEREST ACCRUAL, THE ONLINE FISCAL-YEAR INQUIRY).
+000080      *
+000090      * CM-KEY IS THE VSAM RECORD KEY - YEAR FOLLOWED BY DAY OF
+000100      * YEAR - SO THE FILE CAN BE POSITIONED DIRECTLY AT A GIVEN
+000110      * FISCAL YEAR (CM-YEAR) AND STEPPED TO A GIVEN DAY WITHIN
+000120      * IT (CM-DAY-OF-YEAR) FOR THE ONLINE INQUIRY.
+000130      *----------------------------------------------------------*
+000140       01  CALENDAR-MASTER-RECORD.
+000150           05  CM-KEY.
+000160               10  CM-YEAR             PIC 9(04).
+000170               10  CM-DAY-OF-YEAR      PIC 9(03).
+000180           05  CM-MONTH                PIC 9(02).
+000190           05  CM-DAY                  PIC 9(02).
+000200           05  CM-DAY-OF-WEEK          PIC 9(01).
+000210           05  CM-DAY-OF-WEEK-NAME     PIC X(09).
+000220           05  CM-GREGORIAN-DATE       PIC 9(08).
+000230           05  CM-JULIAN-DATE          PIC 9(07).
+000240           05  CM-LEAP-YEAR-FLAG       PIC X(01).
+000250               88  CM-IS-LEAP-YEAR         VALUE "Y".
+000260           05  CM-OVERRIDE-FLAG        PIC X(01).
+000270               88  CM-IS-OVERRIDDEN        VALUE "Y".
+000280           05  CM-REASON-CODE          PIC X(20).
+000290           05  FILLER                  PIC X(22).
